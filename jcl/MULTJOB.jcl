@@ -0,0 +1,51 @@
+//MULTJOB  JOB (ACCTNO),'DAILY MULTIPLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* MULTJOB - OVERNIGHT SCHEDULE JOB FOR THE DAILY MULTIPLY BATCH.    *
+//*                                                                   *
+//* STEP010 (MULTRUN) RUNS HELLO-WORLD AGAINST THE DAY'S TRANSACTION  *
+//*   FILE, PRODUCING THE DOWNSTREAM OUTPUT FILE.                     *
+//*                                                                   *
+//* STEP020 (MULTRPT) PRINTS THE CONTROL-TOTAL SUMMARY REPORT FROM    *
+//*   THE OUTPUT FILE STEP010 PRODUCED.  IT ONLY RUNS IF STEP010      *
+//*   COMPLETED CLEANLY (CONDITION CODE 0).                           *
+//*                                                                   *
+//* MULTOUT, MULTREJ, AND MULTCKPT ALL CATLG ON ABEND (NOT DELETE) SO *
+//* A RESTART HAS SOMETHING TO EXTEND.                                *
+//*                                                                   *
+//* TO RESTART A FAILED RUN FROM THE LAST CHECKPOINT, RESUBMIT WITH   *
+//* PARM='Y' ON STEP010 AND OVERRIDE MULTCKPT, MULTOUT, AND MULTREJ   *
+//* TO DISP=MOD SO THE CHECKPOINT, OUTPUT, AND REJECT DATASETS ARE    *
+//* EXTENDED WITH THIS RUN'S RECORDS INSTEAD OF BEING RECREATED FROM  *
+//* EMPTY - HELLO-WORLD OPENS ALL THREE WITH EXTEND WHEN PARM='Y' IS  *
+//* PRESENT, SO THE ROWS ALREADY POSTED BEFORE THE ABEND ARE          *
+//* PRESERVED RATHER THAN LOST FROM THE CONTROL TOTALS.               *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=HELLO-WORLD
+//STEPLIB  DD   DSN=PROD.MULT.LOADLIB,DISP=SHR
+//MULTTRAN DD   DSN=PROD.MULT.TRANSIN,DISP=SHR
+//MULTOUT  DD   DSN=PROD.MULT.OUTPUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//MULTCKPT DD   DSN=PROD.MULT.CHECKPOINT,
+//             DISP=(NEW,DELETE,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//MULTAUD  DD   DSN=PROD.MULT.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//MULTREJ  DD   DSN=PROD.MULT.REJECT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=MULTRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.MULT.LOADLIB,DISP=SHR
+//MULTOUT  DD   DSN=PROD.MULT.OUTPUT,DISP=SHR
+//MULTRPTO DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
