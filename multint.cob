@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MULTINT.
+000300 AUTHOR.        DATA PROCESSING.
+000400 DATE-WRITTEN.  2026-08-08.
+000500 DATE-COMPILED. 2026-08-08.
+000600*
+000700******************************************************************
+000800*                                                                *
+000900*    MULTINT - INTERACTIVE ONE-OFF MULTIPLY ENTRY                *
+001000*                                                                *
+001100*    LETS AN OPERATOR KEY IN A SINGLE A/B PAIR AT A TIME FROM    *
+001200*    THE CONSOLE AND SEE THE MULTIPLY RESULT IMMEDIATELY,        *
+001300*    WITHOUT HAVING TO BUILD A TRANSACTION FILE OR RECOMPILE     *
+001400*    HELLO-WORLD FOR A QUICK ONE-OFF CALCULATION.  SHARES THE    *
+001500*    SAME VALIDATION AND ON SIZE ERROR PROTECTION AS THE BATCH   *
+001600*    RUN.                                                       *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    ----------------------------------------------------------- *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------- ----  ------------------------------------------ *
+002200*    2026-08-08   JH  INITIAL VERSION.                           *
+002300******************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-390.
+002800 OBJECT-COMPUTER.   IBM-390.
+002900
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200*    SHARED A/B/C, ERROR, AND REASON-CODE FIELDS.
+003300     COPY MULTREC.
+003400
+003500*    INTERACTIVE ENTRY WORKING FIELDS.
+003600 77  MULT-ENTRY-A                PIC X(02) VALUE SPACES.
+003700 77  MULT-ENTRY-B                PIC X(02) VALUE SPACES.
+003800 77  MULT-AGAIN-SW               PIC X(01) VALUE "Y".
+003900     88  MULT-AGAIN-YES                     VALUE "Y" "y".
+004000     88  MULT-AGAIN-NO                       VALUE "N" "n".
+004100
+004200 PROCEDURE DIVISION.
+004300******************************************************************
+004400*    0000-MAINLINE                                               *
+004500******************************************************************
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004800     PERFORM 2000-PROCESS-ONE-ENTRY THRU 2000-EXIT
+004900         UNTIL MULT-AGAIN-NO.
+005000     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+005100     STOP RUN.
+005200
+005300******************************************************************
+005400*    1000-INITIALIZE                                             *
+005500******************************************************************
+005600 1000-INITIALIZE.
+005700     DISPLAY "MULTINT - INTERACTIVE MULTIPLY ENTRY".
+005800     DISPLAY "ENTER A AND B AS TWO-DIGIT NUMBERS (00-99).".
+005900 1000-EXIT.
+006000     EXIT.
+006100
+006200******************************************************************
+006300*    2000-PROCESS-ONE-ENTRY - PROMPT FOR ONE A/B PAIR, VALIDATE   *
+006400*    IT, COMPUTE AND DISPLAY THE RESULT, AND ASK WHETHER TO       *
+006500*    CONTINUE.                                                   *
+006600******************************************************************
+006700 2000-PROCESS-ONE-ENTRY.
+006800     DISPLAY "A ? " WITH NO ADVANCING.
+006900     ACCEPT MULT-ENTRY-A.
+007000     DISPLAY "B ? " WITH NO ADVANCING.
+007100     ACCEPT MULT-ENTRY-B.
+007200     PERFORM 2200-VALIDATE-ENTRY THRU 2200-EXIT.
+007300     IF MULT-REASON-NONE
+007400         MOVE MULT-ENTRY-A TO MULT-A
+007500         MOVE MULT-ENTRY-B TO MULT-B
+007600         PERFORM 2300-COMPUTE-RESULT THRU 2300-EXIT
+007700         IF MULT-ERROR-YES
+007800             DISPLAY "REJECTED - " MULT-ERROR-MESSAGE
+007900         ELSE
+008000             DISPLAY MULT-A " * " MULT-B " = " MULT-C
+008100         END-IF
+008200     ELSE
+008300         DISPLAY "REJECTED - " MULT-REASON-TEXT
+008400     END-IF.
+008500     DISPLAY "ANOTHER (Y/N) ? " WITH NO ADVANCING.
+008600     ACCEPT MULT-AGAIN-SW.
+008700 2000-EXIT.
+008800     EXIT.
+008900
+009000******************************************************************
+009100*    2200-VALIDATE-ENTRY - CONFIRM A AND B ARE NUMERIC BEFORE THE *
+009200*    MULTIPLY IS EVEN ATTEMPTED.                                  *
+009300******************************************************************
+009400 2200-VALIDATE-ENTRY.
+009500     SET MULT-REASON-NONE TO TRUE.
+009600     MOVE SPACES TO MULT-REASON-TEXT.
+009700     IF MULT-ENTRY-A NOT NUMERIC
+009800         SET MULT-REASON-A-NOT-NUMERIC TO TRUE
+009900         MOVE "ENTRY A IS NOT NUMERIC" TO MULT-REASON-TEXT
+010000     ELSE
+010100         IF MULT-ENTRY-B NOT NUMERIC
+010200             SET MULT-REASON-B-NOT-NUMERIC TO TRUE
+010300             MOVE "ENTRY B IS NOT NUMERIC" TO MULT-REASON-TEXT
+010400         END-IF
+010500     END-IF.
+010600 2200-EXIT.
+010700     EXIT.
+010800
+010900******************************************************************
+011000*    2300-COMPUTE-RESULT - MULTIPLY A BY B GIVING C, PROTECTED    *
+011100*    BY ON SIZE ERROR SO A RESULT THAT WILL NOT FIT IN PIC 99     *
+011200*    IS FLAGGED INSTEAD OF SILENTLY TRUNCATED.                    *
+011300******************************************************************
+011400 2300-COMPUTE-RESULT.
+011500     SET MULT-ERROR-NO TO TRUE.
+011600     MULTIPLY MULT-A BY MULT-B GIVING MULT-C
+011700         ON SIZE ERROR
+011800             SET MULT-ERROR-YES TO TRUE
+011900             MOVE "MULTIPLY RESULT EXCEEDED PIC 99 CAPACITY" TO
+012000                 MULT-ERROR-MESSAGE
+012100     END-MULTIPLY.
+012200 2300-EXIT.
+012300     EXIT.
+012400
+012500******************************************************************
+012600*    9000-FINALIZE                                                *
+012700******************************************************************
+012800 9000-FINALIZE.
+012900     DISPLAY "MULTINT - SESSION ENDED.".
+013000 9000-EXIT.
+013100     EXIT.
