@@ -0,0 +1,101 @@
+000100******************************************************************
+000200*                                                                *
+000300*    MULTREC.CPY                                                 *
+000400*                                                                *
+000500*    COMMON RECORD LAYOUTS AND WORKING FIELDS FOR THE MULT        *
+000600*    (MULTIPLICATION TRANSACTION) APPLICATION.  COPIED INTO      *
+000700*    HELLO-WORLD AND EVERY COMPANION PROGRAM THAT COMPUTES,      *
+000800*    VALIDATES, OR REPORTS ON A MULTIPLICATION RESULT, SO THE    *
+000900*    FIELD LAYOUT IS DEFINED ONCE AND EVERY PROGRAM AGREES ON    *
+001000*    ITS SHAPE.                                                 *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------- ----  ------------------------------------------ *
+001600*    2026-08-08   JH  INITIAL VERSION - A/B/C AND THE SIZE-ERROR *
+001700*                     INDICATOR FACTORED OUT OF HELLO-WORLD'S    *
+001800*                     WORKING-STORAGE SECTION.                  *
+001900*    2026-08-08   JH  ADDED MULT-RESULT-RECORD, THE LAYOUT OF    *
+002000*                     THE OUTPUT FILE HELLO-WORLD PRODUCES FOR   *
+002100*                     MULTRPT AND OTHER DOWNSTREAM READERS.      *
+002150*    2026-08-08   JH  ADDED MULT-CHECKPOINT-RECORD FOR THE       *
+002160*                     CHECKPOINT/RESTART FILE.                  *
+002170*    2026-08-08   JH  ADDED MULT-AUDIT-RECORD FOR THE PERMANENT  *
+002180*                     AUDIT TRAIL OF POSTED TRANSACTIONS.        *
+002190*    2026-08-08   JH  ADDED MULT-REASON-FIELDS AND               *
+002191*                     MULT-REJECT-RECORD FOR TRANSACTIONS THAT   *
+002192*                     FAIL VALIDATION.                           *
+002200******************************************************************
+002300
+002400*    THE THREE FIELDS ORIGINALLY HARDCODED IN HELLO-WORLD.  EVERY
+002500*    PROGRAM THAT COMPUTES A MULTIPLICATION RESULT WORKS AGAINST
+002600*    THIS SAME WORKING COPY OF THE FIELDS.
+002700 01  MULT-RECORD.
+002800     05  MULT-A                      PIC 9(02).
+002900     05  MULT-B                      PIC 9(02).
+003000     05  MULT-C                      PIC 9(02).
+003100
+003200*    SET WHEN A TRANSACTION FAILS VALIDATION OR THE MULTIPLY
+003300*    OVERFLOWS PIC 99, SO A BAD RESULT IS NEVER TREATED AS IF IT
+003400*    WERE CORRECT.
+003500 01  MULT-ERROR-FIELDS.
+003600     05  MULT-ERROR-SW               PIC X(01)   VALUE "N".
+003700         88  MULT-ERROR-YES                      VALUE "Y".
+003800         88  MULT-ERROR-NO                        VALUE "N".
+003900     05  MULT-ERROR-MESSAGE          PIC X(40)   VALUE SPACES.
+004000
+004100*    DOWNSTREAM-CONSUMABLE RESULT RECORD - ONE ROW PER GOOD
+004200*    TRANSACTION, WRITTEN TO THE OUTPUT FILE BY HELLO-WORLD AND
+004300*    READ BACK BY MULTRPT AND BY ANY OTHER DOWNSTREAM PROGRAM.
+004400 01  MULT-RESULT-RECORD.
+004500     05  MULT-RESULT-KEY             PIC X(06).
+004600     05  MULT-RESULT-A               PIC 9(02).
+004700     05  MULT-RESULT-B               PIC 9(02).
+004800     05  MULT-RESULT-C               PIC 9(02).
+004900     05  FILLER                      PIC X(68).
+005000
+005100*    CHECKPOINT/RESTART RECORD - THE LAST TRANSACTION KEY AND
+005200*    RELATIVE RECORD NUMBER SUCCESSFULLY PROCESSED AS OF THE
+005300*    CHECKPOINT.  A RESTART RUN READS THIS FILE TO THE END AND
+005400*    RESUMES PAST THE RRN IN THE LAST (MOST RECENT) CHECKPOINT.
+005500 01  MULT-CHECKPOINT-RECORD.
+005600     05  MULT-CKPT-KEY               PIC X(06).
+005700     05  MULT-CKPT-RRN               PIC 9(06).
+005800     05  FILLER                      PIC X(68).
+005900
+006000*    AUDIT RECORD - PERMANENT RECORD OF EVERY GOOD TRANSACTION
+006100*    PROCESSED, WITH THE INPUTS, THE RESULT, AND THE DATE AND
+006200*    TIME IT WAS POSTED, SO A RESULT CAN BE TRACED BACK TO ITS
+006300*    SOURCE TRANSACTION LATER.
+006400 01  MULT-AUDIT-RECORD.
+006500     05  MULT-AUDIT-KEY              PIC X(06).
+006600     05  MULT-AUDIT-A                PIC 9(02).
+006700     05  MULT-AUDIT-B                PIC 9(02).
+006800     05  MULT-AUDIT-C                PIC 9(02).
+006900     05  MULT-AUDIT-DATE             PIC 9(08).
+007000     05  MULT-AUDIT-TIME             PIC 9(08).
+007100     05  FILLER                      PIC X(52).
+
+007200*    SET BY 2200-VALIDATE-TRANSACTION (AND BY 2300-COMPUTE-RESULT
+007300*    WHEN THE MULTIPLY OVERFLOWS) TO SAY WHY A TRANSACTION COULD
+007400*    NOT BE POSTED.
+007500 01  MULT-REASON-FIELDS.
+007600     05  MULT-REASON-CODE            PIC 9(02)   VALUE ZERO.
+007700         88  MULT-REASON-NONE                    VALUE 00.
+007800         88  MULT-REASON-A-NOT-NUMERIC            VALUE 01.
+007900         88  MULT-REASON-B-NOT-NUMERIC            VALUE 02.
+008000         88  MULT-REASON-SIZE-ERROR               VALUE 03.
+008100     05  MULT-REASON-TEXT            PIC X(40)   VALUE SPACES.
+
+008200*    REJECT RECORD - ONE ROW PER TRANSACTION THAT FAILED
+008300*    VALIDATION OR OVERFLOWED THE MULTIPLY.  THE RAW A/B VALUES
+008400*    ARE CARRIED AS ALPHANUMERIC SINCE A REJECTED VALUE MAY NOT
+008500*    EVEN BE NUMERIC.
+008600 01  MULT-REJECT-RECORD.
+008700     05  MULT-REJECT-KEY             PIC X(06).
+008800     05  MULT-REJECT-A               PIC X(02).
+008900     05  MULT-REJECT-B               PIC X(02).
+009000     05  MULT-REJECT-REASON-CODE     PIC 9(02).
+009100     05  MULT-REJECT-REASON-TEXT     PIC X(40).
+009200     05  FILLER                      PIC X(28).
