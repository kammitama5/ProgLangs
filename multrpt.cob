@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MULTRPT.
+000300 AUTHOR.        DATA PROCESSING.
+000400 DATE-WRITTEN.  2026-08-08.
+000500 DATE-COMPILED. 2026-08-08.
+000600*
+000700******************************************************************
+000800*                                                                *
+000900*    MULTRPT - MULTIPLY BATCH SUMMARY REPORT                     *
+001000*                                                                *
+001100*    READS THE OUTPUT FILE PRODUCED BY HELLO-WORLD (ONE ROW PER  *
+001200*    GOOD MULTIPLY TRANSACTION) AND PRINTS A HEADER/DETAIL/      *
+001300*    FOOTER REPORT WITH A RECORD COUNT AND THE SUM OF ALL C      *
+001400*    RESULTS, SO THE RUN CAN BE BALANCED BEFORE SIGN-OFF.        *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                       *
+001700*    ----------------------------------------------------------- *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    ---------- ----  ------------------------------------------ *
+002000*    2026-08-08   JH  INITIAL VERSION.                           *
+002100******************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-390.
+002600 OBJECT-COMPUTER.   IBM-390.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT OUTPUT-FILE        ASSIGN TO "MULTOUT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT REPORT-FILE        ASSIGN TO "MULTRPTO"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  OUTPUT-FILE
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORDING MODE IS F.
+004000 01  OUTPUT-FILE-RECORD         PIC X(80).
+004100
+004200 FD  REPORT-FILE
+004300     LABEL RECORDS ARE STANDARD
+004400     RECORDING MODE IS F.
+004500 01  REPORT-FILE-RECORD         PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800     COPY MULTREC.
+004900
+005000 77  MULT-OUTPUT-EOF-SW          PIC X(01) VALUE "N".
+005100     88  MULT-OUTPUT-EOF-YES                VALUE "Y".
+005200
+005300 77  MULT-RECORD-COUNT           PIC 9(06) VALUE ZERO.
+005400 77  MULT-SUM-OF-C               PIC 9(08) VALUE ZERO.
+005500
+005600*    REPORT LINE LAYOUTS.
+005700 01  RPT-HEADING-LINE-1.
+005800     05  FILLER                 PIC X(30) VALUE
+005900         "MULTIPLY BATCH SUMMARY REPORT".
+006000     05  FILLER                 PIC X(50) VALUE SPACES.
+006100
+006200 01  RPT-HEADING-LINE-2.
+006300     05  FILLER                 PIC X(06) VALUE "KEY".
+006400     05  FILLER                 PIC X(04) VALUE SPACES.
+006500     05  FILLER                 PIC X(01) VALUE "A".
+006600     05  FILLER                 PIC X(04) VALUE SPACES.
+006700     05  FILLER                 PIC X(01) VALUE "B".
+006800     05  FILLER                 PIC X(04) VALUE SPACES.
+006900     05  FILLER                 PIC X(01) VALUE "C".
+007000     05  FILLER                 PIC X(59) VALUE SPACES.
+007100
+007200 01  RPT-DETAIL-LINE.
+007300     05  RPT-DET-KEY            PIC X(06).
+007400     05  FILLER                 PIC X(04) VALUE SPACES.
+007500     05  RPT-DET-A              PIC Z9.
+007600     05  FILLER                 PIC X(04) VALUE SPACES.
+007700     05  RPT-DET-B              PIC Z9.
+007800     05  FILLER                 PIC X(04) VALUE SPACES.
+007900     05  RPT-DET-C              PIC ZZ9.
+008000     05  FILLER                 PIC X(55) VALUE SPACES.
+008100
+008200 01  RPT-FOOTER-LINE-1.
+008300     05  FILLER                 PIC X(20) VALUE
+008400         "RECORD COUNT  . . .".
+008500     05  RPT-FOOT-COUNT         PIC ZZZ,ZZ9.
+008600     05  FILLER                 PIC X(53) VALUE SPACES.
+008700
+008800 01  RPT-FOOTER-LINE-2.
+008900     05  FILLER                 PIC X(20) VALUE
+009000         "SUM OF C  . . . . .".
+009100     05  RPT-FOOT-SUM           PIC ZZZ,ZZZ,ZZ9.
+009200     05  FILLER                 PIC X(49) VALUE SPACES.
+009300
+009400 PROCEDURE DIVISION.
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700     PERFORM 2000-PRINT-DETAIL THRU 2000-EXIT
+009800         UNTIL MULT-OUTPUT-EOF-YES.
+009900     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+010000     STOP RUN.
+010100
+010200******************************************************************
+010300*    1000-INITIALIZE - OPEN FILES AND PRINT THE REPORT HEADING.  *
+010400******************************************************************
+010500 1000-INITIALIZE.
+010600     OPEN INPUT OUTPUT-FILE.
+010700     OPEN OUTPUT REPORT-FILE.
+010800     WRITE REPORT-FILE-RECORD FROM RPT-HEADING-LINE-1.
+010900     WRITE REPORT-FILE-RECORD FROM RPT-HEADING-LINE-2.
+011000 1000-EXIT.
+011100     EXIT.
+011200
+011300******************************************************************
+011400*    2000-PRINT-DETAIL - ONE DETAIL LINE PER GOOD TRANSACTION,   *
+011500*    ACCUMULATING THE RECORD COUNT AND SUM-OF-C CONTROL TOTALS.  *
+011600******************************************************************
+011700 2000-PRINT-DETAIL.
+011800     READ OUTPUT-FILE INTO MULT-RESULT-RECORD
+011900         AT END
+012000             SET MULT-OUTPUT-EOF-YES TO TRUE
+012100         NOT AT END
+012200             MOVE MULT-RESULT-KEY TO RPT-DET-KEY
+012300             MOVE MULT-RESULT-A TO RPT-DET-A
+012400             MOVE MULT-RESULT-B TO RPT-DET-B
+012500             MOVE MULT-RESULT-C TO RPT-DET-C
+012600             WRITE REPORT-FILE-RECORD FROM RPT-DETAIL-LINE
+012700             ADD 1 TO MULT-RECORD-COUNT
+012800             ADD MULT-RESULT-C TO MULT-SUM-OF-C
+012900     END-READ.
+013000 2000-EXIT.
+013100     EXIT.
+013200
+013300******************************************************************
+013400*    9000-FINALIZE - PRINT THE CONTROL-TOTAL FOOTER AND CLOSE.   *
+013500******************************************************************
+013600 9000-FINALIZE.
+013700     MOVE MULT-RECORD-COUNT TO RPT-FOOT-COUNT.
+013800     MOVE MULT-SUM-OF-C TO RPT-FOOT-SUM.
+013900     WRITE REPORT-FILE-RECORD FROM RPT-FOOTER-LINE-1.
+014000     WRITE REPORT-FILE-RECORD FROM RPT-FOOTER-LINE-2.
+014100     CLOSE OUTPUT-FILE.
+014200     CLOSE REPORT-FILE.
+014300 9000-EXIT.
+014400     EXIT.
