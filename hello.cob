@@ -1,29 +1,382 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-Author. Krystal.
-Date-written 03-16-2018.
-Date-compiled 03-16-2018
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-Source-Computer. IBM-390.
-Object-Computer. IBM-390.
-
-SPECIAL-NAMES.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-DATA DIVISION.
-*> Define Variables
-    WORKING-STORAGE SECTION.
-        77 A PIC 99.
-        77 B PIC 99.
-        77 C PIC 99.
-PROCEDURE DIVISION.
-*> Set a and b and use to define c
-    SET A TO 2.
-    SET B TO 4.
-    MULTIPLY A BY B GIVING C.
-*> Display A and B and the variable result of C
-    DISPLAY "A * B = "C.
-STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO-WORLD.
+000300 AUTHOR.        KRYSTAL.
+000400 DATE-WRITTEN.  03-16-2018.
+000500 DATE-COMPILED. 03-16-2018.
+000600*
+000700******************************************************************
+000800*                                                                *
+000900*    HELLO-WORLD - SAMPLE MULTIPLY PROGRAM                       *
+001000*                                                                *
+001100*    READS A FILE OF MULTIPLY TRANSACTIONS (MULT-TRANS-FILE),    *
+001200*    ONE A/B PAIR PER RECORD, AND MULTIPLIES A BY B GIVING C FOR *
+001300*    EACH ONE UNTIL END OF FILE.  EACH GOOD RESULT IS ALSO       *
+001400*    WRITTEN TO THE OUTPUT FILE FOR MULTRPT TO SUMMARIZE.  THE   *
+001500*    RUN IS CHECKPOINTED PERIODICALLY SO A RESTART CAN RESUME    *
+001600*    PAST THE LAST TRANSACTION POSTED INSTEAD OF REPROCESSING    *
+001700*    THE WHOLE FILE.                                             *
+001800*                                                                *
+001900*    PASS PARM='Y' ON THE EXEC STATEMENT TO RESTART FROM THE     *
+002000*    LAST CHECKPOINT INSTEAD OF THE TOP OF THE TRANSACTION FILE. *
+002100*    THE PARM IS RECEIVED IN PARM-INFO, NOT FROM THE COMMAND     *
+002105*    LINE.                                                       *
+002200*                                                                *
+002300*    MODIFICATION HISTORY                                       *
+002400*    ----------------------------------------------------------- *
+002500*    DATE       INIT  DESCRIPTION                                *
+002600*    ---------- ----  ------------------------------------------ *
+002700*    2018-03-16  KMJ  ORIGINAL VERSION - HARDCODED A=2, B=4.     *
+002800*    2026-08-08   JH  PROTECTED THE MULTIPLY WITH ON SIZE ERROR  *
+002900*                     SO A RESULT THAT WILL NOT FIT IN PIC 99 IS *
+003000*                     FLAGGED INSTEAD OF SILENTLY TRUNCATED.     *
+003100*    2026-08-08   JH  REPLACED THE HARDCODED SET A TO/SET B TO   *
+003200*                     LITERALS WITH A READ LOOP OVER A NEW       *
+003300*                     MULT-TRANS-FILE TRANSACTION FILE, SO A     *
+003400*                     WHOLE BATCH OF A/B PAIRS CAN BE RUN IN ONE *
+003500*                     JOB INSTEAD OF ONE PAIR PER COMPILE.       *
+003600*    2026-08-08   JH  MOVED A/B/C AND THE SIZE-ERROR INDICATOR   *
+003700*                     OUT OF WORKING-STORAGE AND INTO THE SHARED *
+003800*                     MULTREC COPYBOOK, SO EVERY COMPANION       *
+003900*                     PROGRAM AGREES ON THE SAME FIELD LAYOUT.   *
+004000*    2026-08-08   JH  ADDED THE OUTPUT FILE, ONE ROW PER GOOD    *
+004100*                     TRANSACTION, SO THE NEW MULTRPT PROGRAM    *
+004200*                     CAN PRINT A CONTROL-TOTAL SUMMARY REPORT.  *
+004300*    2026-08-08   JH  ADDED CHECKPOINT/RESTART - A CHECKPOINT IS *
+004400*                     WRITTEN EVERY MULT-CKPT-INTERVAL           *
+004500*                     TRANSACTIONS, AND A RESTART RUN SKIPS PAST *
+004600*                     THE TRANSACTIONS ALREADY POSTED.           *
+004650*    2026-08-08   JH  ADDED THE AUDIT FILE - EVERY GOOD          *
+004660*                     TRANSACTION IS LOGGED WITH ITS INPUTS,     *
+004670*                     RESULT, AND POSTING DATE/TIME.             *
+004680*    2026-08-08   JH  ADDED TRANSACTION VALIDATION AND A REJECT  *
+004690*                     FILE - A RECORD WHOSE A OR B IS NOT        *
+004691*                     NUMERIC, OR WHOSE MULTIPLY OVERFLOWS,      *
+004692*                     IS WRITTEN TO THE REJECT FILE WITH A       *
+004693*                     REASON CODE INSTEAD OF CRASHING THE RUN.   *
+004694*    2026-08-08   JH  CORRECTED THE RESTART FLAG TO COME IN ON   *
+004695*                     THE EXEC PARM (VIA LINKAGE SECTION) RATHER *
+004696*                     THAN THE COMMAND LINE, WHICH A JCL PARM    *
+004697*                     DOES NOT POPULATE.                        *
+004698*    2026-08-08   JH  OPEN OUTPUT-FILE AND REJECT-FILE WITH      *
+004699*                     EXTEND ON A RESTART RUN, AS AUDIT-FILE     *
+004699*                     ALREADY DID, SO ROWS AND REJECTS POSTED    *
+004699*                     BEFORE THE ABEND SURVIVE A RESTART.        *
+004699*    2026-08-08   JH  RESTART-FILE ITSELF HAD THE SAME BUG - IT   *
+004699*                     WAS REOPENED OUTPUT (TRUNCATING IT) RIGHT  *
+004699*                     AFTER 1100-RESTART-POSITION READ IT.  NOW  *
+004699*                     IT IS REOPENED EXTEND ON A RESTART SO THE  *
+004699*                     CHECKPOINT HISTORY SURVIVES TOO.           *
+004700******************************************************************
+004800
+004900 ENVIRONMENT DIVISION.
+005000 CONFIGURATION SECTION.
+005100 SOURCE-COMPUTER.   IBM-390.
+005200 OBJECT-COMPUTER.   IBM-390.
+005300 SPECIAL-NAMES.
+005400
+005500 INPUT-OUTPUT SECTION.
+005600 FILE-CONTROL.
+005700     SELECT MULT-TRANS-FILE    ASSIGN TO "MULTTRAN"
+005800         ORGANIZATION IS SEQUENTIAL.
+005900     SELECT OUTPUT-FILE        ASSIGN TO "MULTOUT"
+006000         ORGANIZATION IS SEQUENTIAL.
+006100     SELECT RESTART-FILE       ASSIGN TO "MULTCKPT"
+006200         ORGANIZATION IS SEQUENTIAL.
+006210     SELECT AUDIT-FILE         ASSIGN TO "MULTAUD"
+006220         ORGANIZATION IS SEQUENTIAL.
+006230     SELECT REJECT-FILE        ASSIGN TO "MULTREJ"
+006240         ORGANIZATION IS SEQUENTIAL.
+006300
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  MULT-TRANS-FILE
+006700     LABEL RECORDS ARE STANDARD
+006800     RECORDING MODE IS F.
+006900 01  MULT-TRANS-RECORD.
+007000     05  MULT-TRANS-KEY          PIC X(06).
+007100     05  MULT-TRANS-A            PIC X(02).
+007200     05  MULT-TRANS-B            PIC X(02).
+007300     05  FILLER                  PIC X(70).
+007400
+007500 FD  OUTPUT-FILE
+007600     LABEL RECORDS ARE STANDARD
+007700     RECORDING MODE IS F.
+007800 01  OUTPUT-FILE-RECORD         PIC X(80).
+007900
+008000 FD  RESTART-FILE
+008100     LABEL RECORDS ARE STANDARD
+008200     RECORDING MODE IS F.
+008300 01  RESTART-FILE-RECORD        PIC X(80).
+008400
+008410 FD  AUDIT-FILE
+008420     LABEL RECORDS ARE STANDARD
+008430     RECORDING MODE IS F.
+008440 01  AUDIT-FILE-RECORD          PIC X(80).
+008450
+008460 FD  REJECT-FILE
+008470     LABEL RECORDS ARE STANDARD
+008480     RECORDING MODE IS F.
+008490 01  REJECT-FILE-RECORD         PIC X(80).
+008495
+008500 WORKING-STORAGE SECTION.
+008600*    SHARED A/B/C, ERROR AND RECORD LAYOUTS.
+008700     COPY MULTREC.
+008800
+008900*    RUN CONTROL SWITCHES.
+009000 77  MULT-TRANS-EOF-SW           PIC X(01) VALUE "N".
+009100     88  MULT-TRANS-EOF-YES                 VALUE "Y".
+009200 77  MULT-RESTART-EOF-SW         PIC X(01) VALUE "N".
+009300     88  MULT-RESTART-EOF-YES               VALUE "Y".
+009400 77  MULT-RESTART-PARM           PIC X(01) VALUE "N".
+009500     88  MULT-RESTART-PARM-YES              VALUE "Y".
+009600
+009700*    CHECKPOINT/RESTART WORKING FIELDS.
+009800 77  MULT-INPUT-COUNT            PIC 9(06) VALUE ZERO.
+009900 77  MULT-CKPT-INTERVAL          PIC 9(04) VALUE 0050.
+010000 77  MULT-SINCE-CKPT             PIC 9(04) VALUE ZERO.
+010100 77  MULT-RESTART-RRN            PIC 9(06) VALUE ZERO.
+010200
+010210 LINKAGE SECTION.
+010220*    THE EXEC-STATEMENT PARM, AS PASSED BY THE OPERATING SYSTEM -
+010230*    A HALFWORD BINARY LENGTH FOLLOWED BY THE PARM TEXT.  PASS
+010240*    PARM='Y' TO RESTART FROM THE LAST CHECKPOINT.
+010250 01  PARM-INFO.
+010260     05  PARM-LENGTH             PIC S9(04) COMP.
+010270     05  PARM-TEXT               PIC X(08).
+010280
+010300 PROCEDURE DIVISION USING PARM-INFO.
+010400******************************************************************
+010500*    0000-MAINLINE                                               *
+010600******************************************************************
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010900     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+011000         UNTIL MULT-TRANS-EOF-YES.
+011100     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+011200     STOP RUN.
+011300
+011400******************************************************************
+011500*    1000-INITIALIZE - OPEN FILES AND, IF THIS IS A RESTART RUN, *
+011600*    POSITION MULT-TRANS-FILE PAST THE LAST CHECKPOINTED RECORD. *
+011700******************************************************************
+011800 1000-INITIALIZE.
+011900     MOVE "N" TO MULT-RESTART-PARM.
+011910     IF PARM-LENGTH > ZERO
+011920         MOVE PARM-TEXT(1:1) TO MULT-RESTART-PARM
+011930     END-IF.
+012000     OPEN INPUT MULT-TRANS-FILE.
+012050     IF MULT-RESTART-PARM-YES
+012060         OPEN EXTEND OUTPUT-FILE
+012070     ELSE
+012080         OPEN OUTPUT OUTPUT-FILE
+012090     END-IF.
+012150     OPEN EXTEND AUDIT-FILE.
+012155     IF MULT-RESTART-PARM-YES
+012158         OPEN EXTEND REJECT-FILE
+012159     ELSE
+012160         OPEN OUTPUT REJECT-FILE
+012165     END-IF.
+012200     IF MULT-RESTART-PARM-YES
+012300         PERFORM 1100-RESTART-POSITION THRU 1100-EXIT
+012400         OPEN EXTEND RESTART-FILE
+012450     ELSE
+012480         OPEN OUTPUT RESTART-FILE
+012490     END-IF.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900******************************************************************
+013000*    1100-RESTART-POSITION - FIND THE LAST CHECKPOINTED RELATIVE *
+013100*    RECORD NUMBER AND SKIP THAT MANY RECORDS ON MULT-TRANS-FILE.*
+013200******************************************************************
+013300 1100-RESTART-POSITION.
+013400     OPEN INPUT RESTART-FILE.
+013500     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+013600         UNTIL MULT-RESTART-EOF-YES.
+013700     CLOSE RESTART-FILE.
+013800     IF MULT-RESTART-RRN > ZERO
+013900         PERFORM 1200-SKIP-TRANSACTION THRU 1200-EXIT
+014000             MULT-RESTART-RRN TIMES
+014100     END-IF.
+014200 1100-EXIT.
+014300     EXIT.
+014400
+014500******************************************************************
+014600*    1150-READ-CHECKPOINT - READ THE RESTART FILE TO END OF FILE,*
+014700*    REMEMBERING THE RRN FROM THE LAST (MOST RECENT) CHECKPOINT. *
+014800******************************************************************
+014900 1150-READ-CHECKPOINT.
+015000     READ RESTART-FILE INTO MULT-CHECKPOINT-RECORD
+015100         AT END
+015200             SET MULT-RESTART-EOF-YES TO TRUE
+015300         NOT AT END
+015400             MOVE MULT-CKPT-RRN TO MULT-RESTART-RRN
+015500     END-READ.
+015600 1150-EXIT.
+015700     EXIT.
+015800
+015900******************************************************************
+016000*    1200-SKIP-TRANSACTION - DISCARD ONE ALREADY-PROCESSED       *
+016100*    TRANSACTION WHILE POSITIONING FOR A RESTART.                *
+016200******************************************************************
+016300 1200-SKIP-TRANSACTION.
+016400     READ MULT-TRANS-FILE
+016500         AT END
+016600             SET MULT-TRANS-EOF-YES TO TRUE
+016700         NOT AT END
+016800             ADD 1 TO MULT-INPUT-COUNT
+016900     END-READ.
+017000 1200-EXIT.
+017100     EXIT.
+017200
+017300******************************************************************
+017400*    2000-PROCESS-TRANSACTIONS - ONE MULTIPLY TRANSACTION PER    *
+017500*    PASS, UNTIL END OF FILE ON MULT-TRANS-FILE.                 *
+017600******************************************************************
+017700 2000-PROCESS-TRANSACTIONS.
+017800     READ MULT-TRANS-FILE
+017900         AT END
+018000             SET MULT-TRANS-EOF-YES TO TRUE
+018100         NOT AT END
+018200             ADD 1 TO MULT-INPUT-COUNT
+018250             PERFORM 2200-VALIDATE-TRANSACTION THRU 2200-EXIT
+018300             IF MULT-REASON-NONE
+018310                 MOVE MULT-TRANS-A TO MULT-A
+018320                 MOVE MULT-TRANS-B TO MULT-B
+018330                 PERFORM 2300-COMPUTE-RESULT THRU 2300-EXIT
+018340                 IF MULT-ERROR-YES
+018350                     SET MULT-REASON-SIZE-ERROR TO TRUE
+018360                     MOVE MULT-ERROR-MESSAGE TO MULT-REASON-TEXT
+018370                 END-IF
+018380             END-IF
+018400             IF MULT-REASON-NONE
+018900                 DISPLAY "A * B = " MULT-C
+018950                 PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+019000                 PERFORM 2500-WRITE-RESULT-RECORD THRU 2500-EXIT
+019050             ELSE
+019060                 PERFORM 2600-WRITE-REJECT-RECORD THRU 2600-EXIT
+019100             END-IF
+019200             ADD 1 TO MULT-SINCE-CKPT
+019300             IF MULT-SINCE-CKPT >= MULT-CKPT-INTERVAL
+019400                 PERFORM 2700-CHECKPOINT-RUN THRU 2700-EXIT
+019500             END-IF
+019600     END-READ.
+019700 2000-EXIT.
+019800     EXIT.
+019850
+019860******************************************************************
+019870*    2200-VALIDATE-TRANSACTION - CONFIRM A AND B ARE NUMERIC      *
+019880*    BEFORE THE MULTIPLY IS EVEN ATTEMPTED.  PIC 99 ON THE        *
+019890*    WORKING FIELDS THEY ARE MOVED INTO ALREADY BOUNDS THEM TO    *
+019891*    00-99, SO A NUMERIC TWO-DIGIT VALUE IS ALWAYS IN RANGE.      *
+019900******************************************************************
+019910 2200-VALIDATE-TRANSACTION.
+019920     SET MULT-REASON-NONE TO TRUE.
+019930     MOVE SPACES TO MULT-REASON-TEXT.
+019940     IF MULT-TRANS-A NOT NUMERIC
+019950         SET MULT-REASON-A-NOT-NUMERIC TO TRUE
+019960         MOVE "TRANSACTION A IS NOT NUMERIC" TO MULT-REASON-TEXT
+019970     ELSE
+019980         IF MULT-TRANS-B NOT NUMERIC
+019990             SET MULT-REASON-B-NOT-NUMERIC TO TRUE
+019991             MOVE "TRANSACTION B IS NOT NUMERIC" TO
+019992                 MULT-REASON-TEXT
+019993         END-IF
+019994     END-IF.
+019995 2200-EXIT.
+019996     EXIT.
+019900
+020000******************************************************************
+020100*    2300-COMPUTE-RESULT - MULTIPLY A BY B GIVING C, PROTECTED   *
+020200*    BY ON SIZE ERROR SO A RESULT THAT WILL NOT FIT IN PIC 99    *
+020300*    IS FLAGGED INSTEAD OF SILENTLY TRUNCATED.                   *
+020400******************************************************************
+020500 2300-COMPUTE-RESULT.
+020600     SET MULT-ERROR-NO TO TRUE.
+020700     MULTIPLY MULT-A BY MULT-B GIVING MULT-C
+020800         ON SIZE ERROR
+020900             SET MULT-ERROR-YES TO TRUE
+021000             MOVE "MULTIPLY RESULT EXCEEDED PIC 99 CAPACITY" TO
+021100                 MULT-ERROR-MESSAGE
+021200     END-MULTIPLY.
+021300 2300-EXIT.
+021400     EXIT.
+021500
+021550******************************************************************
+021560*    2400-WRITE-AUDIT-RECORD - LOG EVERY GOOD TRANSACTION WITH   *
+021570*    ITS INPUTS, RESULT, AND POSTING DATE/TIME.                  *
+021580******************************************************************
+021590 2400-WRITE-AUDIT-RECORD.
+021591     MOVE MULT-TRANS-KEY TO MULT-AUDIT-KEY.
+021592     MOVE MULT-A TO MULT-AUDIT-A.
+021593     MOVE MULT-B TO MULT-AUDIT-B.
+021594     MOVE MULT-C TO MULT-AUDIT-C.
+021595     ACCEPT MULT-AUDIT-DATE FROM DATE YYYYMMDD.
+021596     ACCEPT MULT-AUDIT-TIME FROM TIME.
+021597     MOVE SPACES TO AUDIT-FILE-RECORD.
+021598     MOVE MULT-AUDIT-RECORD TO AUDIT-FILE-RECORD.
+021599     WRITE AUDIT-FILE-RECORD.
+021600 2400-EXIT.
+021610     EXIT.
+021620
+021700******************************************************************
+021710*    2500-WRITE-RESULT-RECORD - ONE OUTPUT ROW FOR MULTRPT AND   *
+021800*    OTHER DOWNSTREAM READERS PER GOOD TRANSACTION.              *
+021900******************************************************************
+022000 2500-WRITE-RESULT-RECORD.
+022100     MOVE MULT-TRANS-KEY TO MULT-RESULT-KEY.
+022200     MOVE MULT-A TO MULT-RESULT-A.
+022300     MOVE MULT-B TO MULT-RESULT-B.
+022400     MOVE MULT-C TO MULT-RESULT-C.
+022500     MOVE SPACES TO OUTPUT-FILE-RECORD.
+022600     MOVE MULT-RESULT-RECORD TO OUTPUT-FILE-RECORD.
+022700     WRITE OUTPUT-FILE-RECORD.
+022800 2500-EXIT.
+022900     EXIT.
+023000
+023010******************************************************************
+023020*    2600-WRITE-REJECT-RECORD - LOG A TRANSACTION THAT FAILED     *
+023030*    VALIDATION OR OVERFLOWED THE MULTIPLY, WITH ITS REASON CODE, *
+023040*    INSTEAD OF LETTING IT CRASH OR MISCOMPUTE THE RUN.           *
+023050******************************************************************
+023060 2600-WRITE-REJECT-RECORD.
+023070     MOVE MULT-TRANS-KEY TO MULT-REJECT-KEY.
+023080     MOVE MULT-TRANS-A TO MULT-REJECT-A.
+023090     MOVE MULT-TRANS-B TO MULT-REJECT-B.
+023100     MOVE MULT-REASON-CODE TO MULT-REJECT-REASON-CODE.
+023110     MOVE MULT-REASON-TEXT TO MULT-REJECT-REASON-TEXT.
+023120     MOVE SPACES TO REJECT-FILE-RECORD.
+023130     MOVE MULT-REJECT-RECORD TO REJECT-FILE-RECORD.
+023140     WRITE REJECT-FILE-RECORD.
+023150     DISPLAY "REJECTED - " MULT-REASON-TEXT.
+023160 2600-EXIT.
+023170     EXIT.
+023180
+023190******************************************************************
+023200*    2700-CHECKPOINT-RUN - RECORD THE CURRENT TRANSACTION KEY     *
+023300*    AND RELATIVE RECORD NUMBER SO A RESTART CAN RESUME HERE.    *
+023400******************************************************************
+023500 2700-CHECKPOINT-RUN.
+023600     MOVE MULT-TRANS-KEY TO MULT-CKPT-KEY.
+023700     MOVE MULT-INPUT-COUNT TO MULT-CKPT-RRN.
+023800     MOVE SPACES TO RESTART-FILE-RECORD.
+023900     MOVE MULT-CHECKPOINT-RECORD TO RESTART-FILE-RECORD.
+024000     WRITE RESTART-FILE-RECORD.
+024100     MOVE ZERO TO MULT-SINCE-CKPT.
+024200 2700-EXIT.
+024300     EXIT.
+024400
+024500******************************************************************
+024600*    9000-FINALIZE                                               *
+024700******************************************************************
+024800 9000-FINALIZE.
+024900     IF MULT-SINCE-CKPT > ZERO
+025000         PERFORM 2700-CHECKPOINT-RUN THRU 2700-EXIT
+025100     END-IF.
+025200     CLOSE MULT-TRANS-FILE.
+025300     CLOSE OUTPUT-FILE.
+025350     CLOSE AUDIT-FILE.
+025360     CLOSE REJECT-FILE.
+025400     CLOSE RESTART-FILE.
+025500 9000-EXIT.
+025600     EXIT.
